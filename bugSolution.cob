@@ -1,16 +1,489 @@
-01  WS-AREA-1 PIC 9(5) VALUE 0. 
-01  WS-AREA-2 PIC 9(5) VALUE 0. 
-01  WS-OVERFLOW-FLAG PIC 9 VALUE 0. 
-
-PROCEDURE DIVISION.
-
-    ADD 1 TO WS-AREA-1 ON SIZE ERROR SET WS-OVERFLOW-FLAG TO 1.
-    IF WS-OVERFLOW-FLAG = 0 THEN
-        ADD WS-AREA-1 TO WS-AREA-2
-    ELSE
-        DISPLAY "Numeric overflow occurred!" 
-    END-IF.
-    DISPLAY WS-AREA-2.
-    GOBACK.
-
-This improved version includes an ON SIZE ERROR clause to handle potential overflow.  If an overflow occurs, the program sets a flag, and prevents further operations that could lead to unexpected behavior, improving the robustness and preventing data corruption.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TXNPROC.
+      *
+      * Daily transaction counter/accumulator batch program.
+      * Counts and totals are tracked separately per branch code.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO CTLFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO TRANIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO EXCPOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-FILE-STATUS.
+
+           SELECT BRANCH-FILE ASSIGN TO BRANCHF
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BR-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO RESTARTF
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RST-FILE-STATUS.
+
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO CTLTOTF
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTOT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE
+           RECORDING MODE IS F.
+       01  CONTROL-RECORD.
+           05  CTL-BRANCH-CODE         PIC X(5).
+           05  CTL-AREA-1              PIC 9(5).
+           05  CTL-AREA-2              PIC 9(13)V99.
+
+       FD  TRANSACTION-FILE
+           RECORDING MODE IS F.
+       01  TRANSACTION-RECORD.
+           05  TRAN-BRANCH-CODE        PIC X(5).
+           05  TRAN-AMOUNT             PIC 9(7)V99.
+
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+       01  EXCEPTION-RECORD.
+           05  EXC-TIMESTAMP           PIC X(21).
+           05  EXC-BRANCH-CODE         PIC X(5).
+           05  EXC-FIELD-NAME          PIC X(15).
+
+       FD  BRANCH-FILE
+           RECORDING MODE IS F.
+       01  BRANCH-RECORD.
+           05  BR-CODE                 PIC X(5).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-RECORD                  PIC X(80).
+
+       FD  RESTART-FILE
+           RECORDING MODE IS F.
+       01  RESTART-RECORD.
+           05  RST-REC-TYPE            PIC X.
+               88  RST-IS-HEADER               VALUE "H".
+               88  RST-IS-DETAIL                VALUE "D".
+           05  RST-BRANCH-CODE         PIC X(5).
+           05  RST-COUNT               PIC 9(5).
+           05  RST-TOTAL               PIC 9(13)V99.
+           05  RST-TRAN-PROCESSED      PIC 9(9).
+
+       FD  CONTROL-TOTAL-FILE
+           RECORDING MODE IS F.
+       01  CONTROL-TOTAL-RECORD.
+           05  CTOT-EXPECTED-TOTAL     PIC 9(13)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-BRANCH-TOTAL-ENTRIES        PIC 9(5) VALUE 0.
+       01  WS-BRANCH-TABLE.
+           05  WS-BRANCH-ENTRY OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-BRANCH-TOTAL-ENTRIES
+                   INDEXED BY WS-BRANCH-IDX.
+               10  WS-BRANCH-CODE          PIC X(5).
+               10  WS-BRANCH-OPEN-COUNT    PIC 9(5).
+               10  WS-BRANCH-COUNT         PIC 9(5).
+               10  WS-BRANCH-TOTAL         PIC S9(13)V99 COMP-3.
+               10  WS-BRANCH-OVERFLOWED    PIC X VALUE "N".
+
+       01  WS-RPT-TITLE-LINE.
+           05  FILLER                  PIC X(80) VALUE
+               "BRANCH TRANSACTION PROCESSING SUMMARY".
+
+       01  WS-RPT-COLUMN-LINE.
+           05  FILLER                  PIC X(80) VALUE
+               "BRANCH  OPEN-CNT CLOSE-CNT         TOTAL AMOUNT OVFL".
+
+       01  WS-RPT-DETAIL-LINE.
+           05  RPT-BRANCH-CODE         PIC X(5).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  RPT-OPEN-COUNT          PIC ZZZZ9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  RPT-CLOSE-COUNT         PIC ZZZZ9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  RPT-TOTAL-AMOUNT        PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  RPT-OVERFLOW-IND        PIC XXX.
+           05  FILLER                  PIC X(29) VALUE SPACES.
+
+       01  WS-RPT-FOOTER-LINE.
+           05  FILLER                  PIC X(28) VALUE
+               "OVERFLOW OCCURRED THIS RUN: ".
+           05  RPT-RUN-OVERFLOW-IND    PIC XXX.
+           05  FILLER                  PIC X(49) VALUE SPACES.
+
+       01  WS-RPT-MISMATCH-LINE.
+           05  FILLER                  PIC X(28) VALUE
+               "CONTROL TOTAL MISMATCH:     ".
+           05  RPT-MISMATCH-IND        PIC XXX.
+           05  FILLER                  PIC X(49) VALUE SPACES.
+
+       01  WS-RPT-FILE-STATUS          PIC XX VALUE SPACES.
+       01  WS-RST-FILE-STATUS          PIC XX VALUE SPACES.
+       01  WS-CTOT-FILE-STATUS         PIC XX VALUE SPACES.
+
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(5) VALUE 100.
+       01  WS-TRAN-COUNT-PROCESSED     PIC 9(9) VALUE 0.
+
+       01  WS-RUN-POSTED-TOTAL         PIC S9(13)V99 COMP-3 VALUE 0.
+       01  WS-MISMATCH-FLAG            PIC 9 VALUE 0.
+       01  WS-FATAL-FLAG               PIC 9 VALUE 0.
+
+       01  WS-OVERFLOW-FLAG            PIC 9 VALUE 0.
+       01  WS-OVERFLOW-FIELD           PIC X(15) VALUE SPACES.
+       01  WS-OVERFLOW-BRANCH-CODE     PIC X(5) VALUE SPACES.
+
+       01  WS-PRE-CALL-COUNTER         PIC 9(5) VALUE 0.
+       01  WS-CALL-OVERFLOW-FLAG       PIC 9 VALUE 0.
+
+       01  WS-CTL-FILE-STATUS          PIC XX VALUE SPACES.
+       01  WS-TRAN-FILE-STATUS         PIC XX VALUE SPACES.
+       01  WS-EXCP-FILE-STATUS         PIC XX VALUE SPACES.
+       01  WS-BR-FILE-STATUS           PIC XX VALUE SPACES.
+
+       01  WS-TRAN-EOF-SWITCH          PIC X VALUE 'N'.
+           88  WS-TRAN-EOF                     VALUE 'Y'.
+       01  WS-CTL-EOF-SWITCH           PIC X VALUE 'N'.
+           88  WS-CTL-EOF                      VALUE 'Y'.
+       01  WS-BR-EOF-SWITCH            PIC X VALUE 'N'.
+           88  WS-BR-EOF                       VALUE 'Y'.
+       01  WS-RST-EOF-SWITCH           PIC X VALUE 'N'.
+           88  WS-RST-EOF                      VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+
+           PERFORM 2000-PROCESS-TRANSACTIONS
+               UNTIL WS-TRAN-EOF
+
+           PERFORM 4000-RECONCILE-CONTROL-TOTAL
+
+           PERFORM 3000-PRODUCE-SUMMARY-REPORT
+
+           PERFORM 9000-TERMINATE
+
+           PERFORM 9100-SET-RETURN-CODE
+
+           GOBACK.
+
+       1000-INITIALIZE.
+           PERFORM 1100-LOAD-BRANCH-TABLE
+           PERFORM 1200-LOAD-CONTROL-BALANCES
+           PERFORM 1300-CAPTURE-OPENING-COUNTS
+           PERFORM 1400-LOAD-RESTART-CHECKPOINT
+
+           IF WS-FATAL-FLAG = 1
+               SET WS-TRAN-EOF TO TRUE
+           ELSE
+               OPEN INPUT TRANSACTION-FILE
+               IF WS-TRAN-FILE-STATUS = "00"
+                   PERFORM 1500-SKIP-PROCESSED-TRANSACTIONS
+                   PERFORM 2100-READ-TRANSACTION
+               ELSE
+                   DISPLAY "ERROR: unable to open transaction "
+                       "file, status " WS-TRAN-FILE-STATUS
+                   SET WS-FATAL-FLAG TO 1
+                   SET WS-TRAN-EOF TO TRUE
+               END-IF
+           END-IF
+
+           OPEN EXTEND EXCEPTION-FILE
+           IF WS-EXCP-FILE-STATUS NOT = "00"
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+
+       1100-LOAD-BRANCH-TABLE.
+           OPEN INPUT BRANCH-FILE
+           IF WS-BR-FILE-STATUS = "00"
+               PERFORM UNTIL WS-BR-EOF
+                   READ BRANCH-FILE
+                       AT END
+                           SET WS-BR-EOF TO TRUE
+                       NOT AT END
+                           IF WS-BRANCH-TOTAL-ENTRIES < 500
+                               ADD 1 TO WS-BRANCH-TOTAL-ENTRIES
+                               SET WS-BRANCH-IDX TO
+                                   WS-BRANCH-TOTAL-ENTRIES
+                               MOVE BR-CODE TO
+                                   WS-BRANCH-CODE(WS-BRANCH-IDX)
+                               MOVE 0 TO
+                                   WS-BRANCH-COUNT(WS-BRANCH-IDX)
+                               MOVE 0 TO
+                                   WS-BRANCH-TOTAL(WS-BRANCH-IDX)
+                           ELSE
+                               DISPLAY "WARNING: branch file "
+                                   "exceeds 500 entries, "
+                                   "remaining codes ignored"
+                               SET WS-BR-EOF TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BRANCH-FILE
+           ELSE
+               DISPLAY "ERROR: unable to open branch file, "
+                   "status " WS-BR-FILE-STATUS
+               SET WS-FATAL-FLAG TO 1
+           END-IF.
+
+       1200-LOAD-CONTROL-BALANCES.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CTL-FILE-STATUS = "00"
+               PERFORM UNTIL WS-CTL-EOF
+                   READ CONTROL-FILE
+                       AT END
+                           SET WS-CTL-EOF TO TRUE
+                       NOT AT END
+                           PERFORM 1210-APPLY-CONTROL-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE CONTROL-FILE
+           ELSE
+               IF WS-CTL-FILE-STATUS NOT = "35"
+                   DISPLAY "ERROR: unable to open control file, "
+                       "status " WS-CTL-FILE-STATUS
+                   SET WS-FATAL-FLAG TO 1
+               END-IF
+           END-IF.
+
+       1210-APPLY-CONTROL-RECORD.
+           SET WS-BRANCH-IDX TO 1
+           SEARCH WS-BRANCH-ENTRY
+               AT END
+                   DISPLAY "WARNING: control record for unknown "
+                       "branch " CTL-BRANCH-CODE
+               WHEN WS-BRANCH-CODE(WS-BRANCH-IDX) = CTL-BRANCH-CODE
+                   MOVE CTL-AREA-1 TO WS-BRANCH-COUNT(WS-BRANCH-IDX)
+                   IF CTL-AREA-2 IS NUMERIC
+                       MOVE CTL-AREA-2 TO
+                           WS-BRANCH-TOTAL(WS-BRANCH-IDX)
+                   ELSE
+                       MOVE 0 TO WS-BRANCH-TOTAL(WS-BRANCH-IDX)
+                       DISPLAY "WARNING: legacy control record,"
+                       DISPLAY "branch " CTL-BRANCH-CODE
+                           " WS-AREA-2 reset to zero"
+                   END-IF
+           END-SEARCH.
+
+       1300-CAPTURE-OPENING-COUNTS.
+           PERFORM VARYING WS-BRANCH-IDX FROM 1 BY 1
+                   UNTIL WS-BRANCH-IDX > WS-BRANCH-TOTAL-ENTRIES
+               MOVE WS-BRANCH-COUNT(WS-BRANCH-IDX) TO
+                   WS-BRANCH-OPEN-COUNT(WS-BRANCH-IDX)
+           END-PERFORM.
+
+       1400-LOAD-RESTART-CHECKPOINT.
+           OPEN INPUT RESTART-FILE
+           IF WS-RST-FILE-STATUS = "00"
+               READ RESTART-FILE
+                   NOT AT END
+                       IF RST-IS-HEADER AND RST-TRAN-PROCESSED > 0
+                           MOVE RST-TRAN-PROCESSED TO
+                               WS-TRAN-COUNT-PROCESSED
+                           PERFORM UNTIL WS-RST-EOF
+                               READ RESTART-FILE
+                                   AT END
+                                       SET WS-RST-EOF TO TRUE
+                                   NOT AT END
+                                       PERFORM 1410-APPLY-RESTART-RECORD
+                               END-READ
+                           END-PERFORM
+                       END-IF
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+
+       1410-APPLY-RESTART-RECORD.
+           SET WS-BRANCH-IDX TO 1
+           SEARCH WS-BRANCH-ENTRY
+               AT END
+                   DISPLAY "WARNING: restart record for unknown "
+                       "branch " RST-BRANCH-CODE
+               WHEN WS-BRANCH-CODE(WS-BRANCH-IDX) = RST-BRANCH-CODE
+                   MOVE RST-COUNT TO WS-BRANCH-COUNT(WS-BRANCH-IDX)
+                   MOVE RST-TOTAL TO WS-BRANCH-TOTAL(WS-BRANCH-IDX)
+           END-SEARCH.
+
+       1500-SKIP-PROCESSED-TRANSACTIONS.
+           PERFORM WS-TRAN-COUNT-PROCESSED TIMES
+               READ TRANSACTION-FILE
+                   AT END
+                       SET WS-TRAN-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+       2000-PROCESS-TRANSACTIONS.
+           ADD 1 TO WS-TRAN-COUNT-PROCESSED
+
+           SET WS-BRANCH-IDX TO 1
+           SEARCH WS-BRANCH-ENTRY
+               AT END
+                   MOVE "UNKNOWN-BRANCH" TO WS-OVERFLOW-FIELD
+                   MOVE TRAN-BRANCH-CODE TO WS-OVERFLOW-BRANCH-CODE
+                   PERFORM 2200-WRITE-EXCEPTION
+               WHEN WS-BRANCH-CODE(WS-BRANCH-IDX) = TRAN-BRANCH-CODE
+                   PERFORM 2010-UPDATE-BRANCH-COUNTERS
+           END-SEARCH
+
+           IF FUNCTION MOD(WS-TRAN-COUNT-PROCESSED
+                   WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 2300-WRITE-CHECKPOINT
+           END-IF
+
+           PERFORM 2100-READ-TRANSACTION.
+
+       2010-UPDATE-BRANCH-COUNTERS.
+           MOVE WS-BRANCH-COUNT(WS-BRANCH-IDX) TO WS-PRE-CALL-COUNTER
+
+           CALL "INCRACC" USING WS-BRANCH-COUNT(WS-BRANCH-IDX)
+                   TRAN-AMOUNT WS-BRANCH-TOTAL(WS-BRANCH-IDX)
+                   WS-CALL-OVERFLOW-FLAG
+           END-CALL
+
+           IF WS-CALL-OVERFLOW-FLAG = 1
+               SET WS-OVERFLOW-FLAG TO 1
+               MOVE "Y" TO WS-BRANCH-OVERFLOWED(WS-BRANCH-IDX)
+               MOVE TRAN-BRANCH-CODE TO WS-OVERFLOW-BRANCH-CODE
+               IF WS-BRANCH-COUNT(WS-BRANCH-IDX) = WS-PRE-CALL-COUNTER
+                   MOVE "BRANCH-COUNT" TO WS-OVERFLOW-FIELD
+               ELSE
+                   MOVE "BRANCH-TOTAL" TO WS-OVERFLOW-FIELD
+               END-IF
+               PERFORM 2200-WRITE-EXCEPTION
+           ELSE
+               ADD TRAN-AMOUNT TO WS-RUN-POSTED-TOTAL
+           END-IF.
+
+       2100-READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   SET WS-TRAN-EOF TO TRUE
+           END-READ.
+
+       2200-WRITE-EXCEPTION.
+           MOVE FUNCTION CURRENT-DATE TO EXC-TIMESTAMP
+           MOVE WS-OVERFLOW-BRANCH-CODE TO EXC-BRANCH-CODE
+           MOVE WS-OVERFLOW-FIELD TO EXC-FIELD-NAME
+           WRITE EXCEPTION-RECORD.
+
+       2300-WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+
+           SET RST-IS-HEADER TO TRUE
+           MOVE SPACES TO RST-BRANCH-CODE
+           MOVE 0 TO RST-COUNT
+           MOVE 0 TO RST-TOTAL
+           MOVE WS-TRAN-COUNT-PROCESSED TO RST-TRAN-PROCESSED
+           WRITE RESTART-RECORD
+
+           PERFORM VARYING WS-BRANCH-IDX FROM 1 BY 1
+                   UNTIL WS-BRANCH-IDX > WS-BRANCH-TOTAL-ENTRIES
+               SET RST-IS-DETAIL TO TRUE
+               MOVE WS-BRANCH-CODE(WS-BRANCH-IDX) TO RST-BRANCH-CODE
+               MOVE WS-BRANCH-COUNT(WS-BRANCH-IDX) TO RST-COUNT
+               MOVE WS-BRANCH-TOTAL(WS-BRANCH-IDX) TO RST-TOTAL
+               MOVE 0 TO RST-TRAN-PROCESSED
+               WRITE RESTART-RECORD
+           END-PERFORM
+
+           CLOSE RESTART-FILE.
+
+       4000-RECONCILE-CONTROL-TOTAL.
+           OPEN INPUT CONTROL-TOTAL-FILE
+           IF WS-CTOT-FILE-STATUS = "00"
+               READ CONTROL-TOTAL-FILE
+                   NOT AT END
+                       IF CTOT-EXPECTED-TOTAL NOT = WS-RUN-POSTED-TOTAL
+                           SET WS-MISMATCH-FLAG TO 1
+                       END-IF
+               END-READ
+               CLOSE CONTROL-TOTAL-FILE
+           END-IF.
+
+       3000-PRODUCE-SUMMARY-REPORT.
+           OPEN OUTPUT REPORT-FILE
+
+           MOVE WS-RPT-TITLE-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE WS-RPT-COLUMN-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           PERFORM VARYING WS-BRANCH-IDX FROM 1 BY 1
+                   UNTIL WS-BRANCH-IDX > WS-BRANCH-TOTAL-ENTRIES
+               PERFORM 3010-WRITE-DETAIL-LINE
+           END-PERFORM
+
+           IF WS-OVERFLOW-FLAG = 1
+               MOVE "YES" TO RPT-RUN-OVERFLOW-IND
+           ELSE
+               MOVE "NO " TO RPT-RUN-OVERFLOW-IND
+           END-IF
+           MOVE WS-RPT-FOOTER-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           IF WS-MISMATCH-FLAG = 1
+               MOVE "YES" TO RPT-MISMATCH-IND
+           ELSE
+               MOVE "NO " TO RPT-MISMATCH-IND
+           END-IF
+           MOVE WS-RPT-MISMATCH-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           CLOSE REPORT-FILE.
+
+       3010-WRITE-DETAIL-LINE.
+           MOVE WS-BRANCH-CODE(WS-BRANCH-IDX) TO RPT-BRANCH-CODE
+           MOVE WS-BRANCH-OPEN-COUNT(WS-BRANCH-IDX) TO RPT-OPEN-COUNT
+           MOVE WS-BRANCH-COUNT(WS-BRANCH-IDX) TO RPT-CLOSE-COUNT
+           MOVE WS-BRANCH-TOTAL(WS-BRANCH-IDX) TO RPT-TOTAL-AMOUNT
+           IF WS-BRANCH-OVERFLOWED(WS-BRANCH-IDX) = "Y"
+               MOVE "YES" TO RPT-OVERFLOW-IND
+           ELSE
+               MOVE "NO " TO RPT-OVERFLOW-IND
+           END-IF
+           MOVE WS-RPT-DETAIL-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
+       9000-TERMINATE.
+           IF WS-TRAN-FILE-STATUS = "00"
+               CLOSE TRANSACTION-FILE
+           END-IF
+           CLOSE EXCEPTION-FILE
+
+           OPEN OUTPUT CONTROL-FILE
+           PERFORM VARYING WS-BRANCH-IDX FROM 1 BY 1
+                   UNTIL WS-BRANCH-IDX > WS-BRANCH-TOTAL-ENTRIES
+               MOVE WS-BRANCH-CODE(WS-BRANCH-IDX) TO CTL-BRANCH-CODE
+               MOVE WS-BRANCH-COUNT(WS-BRANCH-IDX) TO CTL-AREA-1
+               MOVE WS-BRANCH-TOTAL(WS-BRANCH-IDX) TO CTL-AREA-2
+               WRITE CONTROL-RECORD
+           END-PERFORM
+           CLOSE CONTROL-FILE
+
+           OPEN OUTPUT RESTART-FILE
+           CLOSE RESTART-FILE.
+
+       9100-SET-RETURN-CODE.
+           IF WS-FATAL-FLAG = 1
+               MOVE 20 TO RETURN-CODE
+           ELSE
+               IF WS-OVERFLOW-FLAG = 1
+                   MOVE 16 TO RETURN-CODE
+               ELSE
+                   IF WS-MISMATCH-FLAG = 1
+                       MOVE 4 TO RETURN-CODE
+                   ELSE
+                       MOVE 0 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
