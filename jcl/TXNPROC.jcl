@@ -0,0 +1,37 @@
+//TXNPROC  JOB (ACCTNO),'DAILY TXN PROC',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*
+//* Daily transaction counter/accumulator batch job.
+//* STEP1 runs TXNPROC and sets RETURN-CODE to a distinct value
+//* whenever WS-OVERFLOW-FLAG comes back set to 1 (RC=16) or
+//* WS-MISMATCH-FLAG comes back set to 1 (RC=4), instead of the
+//* condition being silently swallowed.  CTLFILE and RESTARTF carry
+//* forward from run to run, so like EXCPOUT they use
+//* DISP=(MOD,CATLG,CATLG) -- create on the first run, reuse on
+//* every run after.  DISP is a dataset existence/catalog concern
+//* only; it has no bearing on whether the program's own
+//* OPEN OUTPUT truncates the file, which it always does for
+//* CTLFILE and RESTARTF regardless of DISP.  Any downstream step
+//* reading this run's output should test STEP1's RETURN-CODE
+//* (COND=) for both the 16 and 4 conditions before consuming
+//* CTLFILE/RPTOUT.
+//*
+//STEP1    EXEC PGM=TXNPROC
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//CTLFILE  DD DSN=PROD.TXNPROC.CTLFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=25)
+//TRANIN   DD DSN=PROD.TXNPROC.TRANIN,DISP=SHR
+//EXCPOUT  DD DSN=PROD.TXNPROC.EXCPOUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=41)
+//BRANCHF  DD DSN=PROD.TXNPROC.BRANCHF,DISP=SHR
+//RPTOUT   DD SYSOUT=*
+//RESTARTF DD DSN=PROD.TXNPROC.RESTARTF,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=35)
+//CTLTOTF  DD DSN=PROD.TXNPROC.CTLTOTF,DISP=SHR
+//SYSOUT   DD SYSOUT=*
