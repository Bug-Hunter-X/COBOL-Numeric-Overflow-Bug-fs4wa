@@ -0,0 +1,34 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INCRACC.
+      *
+      * Reusable size-error-safe increment/accumulate routine.
+      * Increments an incoming counter by 1 and, if that succeeds,
+      * adds an incoming amount to a running total.  Either ADD may
+      * overflow; the caller is told simply via the overflow flag,
+      * and (per COBOL ON SIZE ERROR rules) an operand left unchanged
+      * by a failed ADD tells the caller which one tripped.
+      *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01  LK-COUNTER                  PIC 9(5).
+       01  LK-AMOUNT                   PIC 9(7)V99.
+       01  LK-RUNNING-TOTAL            PIC S9(13)V99 COMP-3.
+       01  LK-OVERFLOW-FLAG            PIC 9.
+
+       PROCEDURE DIVISION USING LK-COUNTER, LK-AMOUNT,
+               LK-RUNNING-TOTAL, LK-OVERFLOW-FLAG.
+
+       0000-INCREMENT-AND-ACCUMULATE.
+           SET LK-OVERFLOW-FLAG TO 0
+
+           ADD 1 TO LK-COUNTER ON SIZE ERROR
+               SET LK-OVERFLOW-FLAG TO 1
+           NOT ON SIZE ERROR
+               ADD LK-AMOUNT TO LK-RUNNING-TOTAL ON SIZE ERROR
+                   SET LK-OVERFLOW-FLAG TO 1
+               END-ADD
+           END-ADD
+
+           GOBACK.
